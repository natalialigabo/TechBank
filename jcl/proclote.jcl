@@ -0,0 +1,47 @@
+//PROCLOTE JOB (TECHBANK),'LOTE DIARIO',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* JOB DE POSTAGEM DIARIA DO LOTE DE MOVIMENTACOES (TECHBANK)   *
+//*                                                               *
+//* EDITSTP  - valida a estrutura de movimentacoes.dat antes de  *
+//*            qualquer coisa tocar no mestre de contas          *
+//* POSTASTP - PROCESSAR-LOTE: postagem propriamente dita        *
+//* RPTSTP   - distribui o relatorio de controle (relatorio.dat) *
+//*            gerado pela postagem                              *
+//*                                                               *
+//* POSTASTP so roda se EDITSTP terminar com RC=0; RPTSTP so     *
+//* roda se tanto EDITSTP quanto POSTASTP tiverem terminado com  *
+//* RC=0 - um lote reprovado no edit nunca chega a ser postado.  *
+//*--------------------------------------------------------------*
+//EDITSTP  EXEC PGM=VALIDLT
+//STEPLIB  DD DSN=TECHBANK.LOTE.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=TECHBANK.LOTE.MOVIMENT,DISP=SHR
+//EDITREJ  DD DSN=TECHBANK.LOTE.EDITREJ,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//* POSTLOTE E O MODULO DE LOAD LINKEDITADO DO FONTE PROCESSAR-LOTE  *
+//* (PROGRAM-ID PROCESSAR-LOTE TEM MAIS DE 8 CARACTERES E NAO CABE  *
+//* NO PGM= - POSTLOTE E SO O NOME DO MODULO NA LOADLIB)            *
+//POSTASTP EXEC PGM=POSTLOTE,COND=(0,NE,EDITSTP)
+//STEPLIB  DD DSN=TECHBANK.LOTE.LOADLIB,DISP=SHR
+//TRANSIN  DD DSN=TECHBANK.LOTE.MOVIMENT,DISP=SHR
+//CONTAS   DD DSN=TECHBANK.LOTE.CONTAS,DISP=SHR
+//TAXAS    DD DSN=TECHBANK.LOTE.TAXAS,DISP=SHR
+//CAMBIO   DD DSN=TECHBANK.LOTE.CAMBIO,DISP=SHR
+//CONTROLE DD DSN=TECHBANK.LOTE.CONTROLE,DISP=SHR
+//CKPT     DD DSN=TECHBANK.LOTE.CHECKPNT,DISP=SHR
+//RETORNO  DD DSN=TECHBANK.LOTE.RETORNO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//REJEITOS DD DSN=TECHBANK.LOTE.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//RELATRIO DD DSN=TECHBANK.LOTE.RELATRIO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10)),UNIT=SYSDA
+//SYSOUT   DD SYSOUT=*
+//*
+//RPTSTP   EXEC PGM=IEBGENER,
+//             COND=((0,NE,EDITSTP),(0,NE,POSTASTP))
+//SYSPRINT DD SYSOUT=*
+//SYSUT1   DD DSN=TECHBANK.LOTE.RELATRIO,DISP=SHR
+//SYSUT2   DD SYSOUT=A
+//SYSIN    DD DUMMY
