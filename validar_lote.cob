@@ -0,0 +1,132 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. VALIDLT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ARQUIVO-TRANS ASSIGN TO 'movimentacoes.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-EDIT-REJ ASSIGN TO 'edit-rejeitados.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ARQUIVO-TRANS.
+           COPY TRANREC.
+
+       FD  ARQUIVO-EDIT-REJ.
+       01  REG-EDIT-REJ.
+           05 EREJ-ID-TRANS      PIC 9(06).
+           05 EREJ-TIPO-TRANS    PIC X(01).
+           05 EREJ-ID-CONTA      PIC 9(06).
+           05 EREJ-ID-CONTA-DEST PIC 9(06).
+           05 EREJ-MOEDA-TRANS   PIC X(03).
+           05 EREJ-VALOR-TRANS   PIC 9(08)V99.
+           05 EREJ-MOTIVO        PIC X(42).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF               PIC X(01) VALUE 'N'.
+       01  WS-CONTADOR-LIDOS    PIC 9(07) VALUE 0.
+       01  WS-CONTADOR-INVAL    PIC 9(07) VALUE 0.
+
+       01  WS-CAMPOS-VALIDOS    PIC X(01) VALUE 'S'.
+           88 CAMPOS-VALIDOS    VALUE 'S'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           *> Passo de edit/validacao estrutural: le movimentacoes.dat
+           *> inteiro e confere so a forma dos campos (numericos,
+           *> tipo de transacao valido, conta destino coerente), sem
+           *> tocar contas.dat/tabela-taxas.dat - as regras de negocio
+           *> que dependem do mestre de contas continuam a cargo de
+           *> PROCESSAR-LOTE. Qualquer registro fora do formato zera
+           *> o RETURN-CODE em nao-zero e barra o passo de postagem
+           *> via COND no JCL
+           OPEN INPUT ARQUIVO-TRANS
+           OPEN OUTPUT ARQUIVO-EDIT-REJ
+
+           DISPLAY "--- VALIDAR-LOTE: EDIT DE MOVIMENTACOES.DAT ---"
+
+           PERFORM UNTIL WS-EOF = 'Y'
+               READ ARQUIVO-TRANS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-CONTADOR-LIDOS
+                       PERFORM VALIDAR-REGISTRO
+               END-READ
+           END-PERFORM
+
+           CLOSE ARQUIVO-TRANS
+           CLOSE ARQUIVO-EDIT-REJ
+
+           DISPLAY "REGISTROS LIDOS:    " WS-CONTADOR-LIDOS
+           DISPLAY "REGISTROS INVALIDOS:" WS-CONTADOR-INVAL
+
+           IF WS-CONTADOR-LIDOS = 0
+               DISPLAY "VALIDAR-LOTE: MOVIMENTACOES.DAT VAZIO OU "
+                  "AUSENTE - LOTE REPROVADO"
+               MOVE 8 TO RETURN-CODE
+           ELSE
+               IF WS-CONTADOR-INVAL > 0
+                   DISPLAY "VALIDAR-LOTE: LOTE REPROVADO - "
+                      "REGISTROS FORA DO FORMATO"
+                   MOVE 8 TO RETURN-CODE
+               ELSE
+                   DISPLAY "VALIDAR-LOTE: LOTE APROVADO"
+                   MOVE 0 TO RETURN-CODE
+               END-IF
+           END-IF
+
+           DISPLAY "--- FIM DO EDIT ---"
+           STOP RUN.
+
+       VALIDAR-REGISTRO.
+           *> Mesma barreira de qualidade estrutural aplicada pelo
+           *> passo de postagem (VALIDAR-CAMPOS-BASICOS em
+           *> PROCESSAR-LOTE), repetida aqui como um edit antecipado
+           MOVE 'S' TO WS-CAMPOS-VALIDOS
+           IF NOT TRANS-TIPO-VALIDO
+               MOVE 'N' TO WS-CAMPOS-VALIDOS
+               MOVE "TIPO DE TRANSACAO INVALIDO" TO EREJ-MOTIVO
+           ELSE
+               IF ID-CONTA NOT NUMERIC OR ID-CONTA = ZEROS
+                   MOVE 'N' TO WS-CAMPOS-VALIDOS
+                   MOVE "ID-CONTA EM BRANCO OU INVALIDO" TO EREJ-MOTIVO
+               ELSE
+                   IF VALOR-TRANS NOT NUMERIC OR VALOR-TRANS = ZEROS
+                       MOVE 'N' TO WS-CAMPOS-VALIDOS
+                       MOVE "VALOR-TRANS ZERADO, NEGATIVO OU INVALIDO"
+                            TO EREJ-MOTIVO
+                   ELSE
+                       IF TRANS-TRANSFERENCIA
+                          AND (ID-CONTA-DESTINO NOT NUMERIC
+                           OR ID-CONTA-DESTINO = ZEROS
+                           OR ID-CONTA-DESTINO = ID-CONTA)
+                           MOVE 'N' TO WS-CAMPOS-VALIDOS
+                           MOVE "CONTA DESTINO EM BRANCO OU INVALIDA"
+                                TO EREJ-MOTIVO
+                       ELSE
+                           IF NOT MOEDA-VALIDA
+                               MOVE 'N' TO WS-CAMPOS-VALIDOS
+                               MOVE "MOEDA DA TRANSACAO INVALIDA"
+                                    TO EREJ-MOTIVO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF
+
+           IF NOT CAMPOS-VALIDOS
+               ADD 1 TO WS-CONTADOR-INVAL
+               MOVE ID-TRANS         TO EREJ-ID-TRANS
+               MOVE TIPO-TRANS       TO EREJ-TIPO-TRANS
+               MOVE ID-CONTA         TO EREJ-ID-CONTA
+               MOVE ID-CONTA-DESTINO TO EREJ-ID-CONTA-DEST
+               MOVE MOEDA-TRANS      TO EREJ-MOEDA-TRANS
+               MOVE VALOR-TRANS      TO EREJ-VALOR-TRANS
+               WRITE REG-EDIT-REJ
+           END-IF.
+
+       END PROGRAM VALIDLT.
