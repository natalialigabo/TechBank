@@ -0,0 +1,18 @@
+      *****************************************************************
+      *> TRANREC - LAYOUT DO REGISTRO DE MOVIMENTACAO
+      *> (movimentacoes.dat)
+      *> Compartilhado entre PROCESSAR-LOTE (postagem) e VALIDAR-LOTE
+      *> (edit/validacao estrutural do arquivo antes da postagem)
+      *****************************************************************
+       01  REGISTRO-TRANS.
+           05 ID-TRANS          PIC 9(06).
+           05 TIPO-TRANS        PIC X(01).
+              88 TRANS-DEPOSITO         VALUE 'D'.
+              88 TRANS-SAQUE            VALUE 'S'.
+              88 TRANS-TRANSFERENCIA    VALUE 'T'.
+              88 TRANS-TIPO-VALIDO      VALUE 'D' 'S' 'T'.
+           05 ID-CONTA          PIC 9(06).
+           05 ID-CONTA-DESTINO  PIC 9(06).
+           05 MOEDA-TRANS       PIC X(03).
+              88 MOEDA-VALIDA           VALUE 'BRL' 'USD'.
+           05 VALOR-TRANS       PIC 9(08)V99.
