@@ -1,4 +1,4 @@
-IDENTIFICATION DIVISION.
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. PROCESSAR-LOTE.
 
        ENVIRONMENT DIVISION.
@@ -6,58 +6,960 @@ IDENTIFICATION DIVISION.
        FILE-CONTROL.
            SELECT ARQUIVO-TRANS ASSIGN TO 'movimentacoes.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
-       
+
            SELECT ARQUIVO-RETORNO ASSIGN TO 'processados.dat'
            ORGANIZATION IS LINE SEQUENTIAL.
 
-     
-           
+           SELECT ARQUIVO-CONTAS ASSIGN TO 'contas.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CONTAS-TMP ASSIGN TO 'contas.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-REJEITOS ASSIGN TO 'rejeitados.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-TAXAS ASSIGN TO 'tabela-taxas.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-RELATORIO ASSIGN TO 'relatorio.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CONTROLE ASSIGN TO 'controle-transacoes.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CHECKPOINT ASSIGN TO 'checkpoint.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CHECKPOINT-TMP ASSIGN TO 'checkpoint.tmp'
+           ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT ARQUIVO-CAMBIO ASSIGN TO 'cambio.dat'
+           ORGANIZATION IS LINE SEQUENTIAL.
 
        DATA DIVISION.
        FILE SECTION.
        FD  ARQUIVO-TRANS.
-       01  REGISTRO-TRANS.
-           05 ID-TRANS         PIC 9(06).
-           05 ID-CONTA         PIC 9(06).
-           05 VALOR-TRANS      PIC 9(08)V99.
+           COPY TRANREC.
+
        FD  ARQUIVO-RETORNO.
        01  REG-RETORNO.
-           05 ID-RETORNO       PIC 9(06).
+           05 ID-RETORNO           PIC 9(06).
+           05 SALDO-RETORNO        PIC S9(09)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+           05 SALDO-DEST-RETORNO   PIC S9(09)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+
+       FD  ARQUIVO-CONTAS.
+       01  REGISTRO-CONTA.
+           05 CONTA-ID-CONTA   PIC 9(06).
+           05 CONTA-STATUS     PIC X(01).
+           05 CONTA-SALDO      PIC S9(09)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CONTA-LIMITE     PIC 9(09)V99.
+
+       FD  ARQUIVO-CONTAS-TMP.
+       01  REGISTRO-CONTA-TMP.
+           05 CONTA-TMP-ID-CONTA   PIC 9(06).
+           05 CONTA-TMP-STATUS     PIC X(01).
+           05 CONTA-TMP-SALDO      PIC S9(09)V99
+              SIGN IS TRAILING SEPARATE CHARACTER.
+           05 CONTA-TMP-LIMITE     PIC 9(09)V99.
+
+       FD  ARQUIVO-REJEITOS.
+       01  REG-REJEITO.
+           05 REJ-ID-TRANS      PIC 9(06).
+           05 REJ-TIPO-TRANS    PIC X(01).
+           05 REJ-ID-CONTA      PIC 9(06).
+           05 REJ-ID-CONTA-DEST PIC 9(06).
+           05 REJ-MOEDA-TRANS   PIC X(03).
+           05 REJ-VALOR-TRANS   PIC 9(08)V99.
+           05 REJ-MOTIVO        PIC X(42).
+
+       FD  ARQUIVO-TAXAS.
+       01  REGISTRO-TAXA.
+           05 TAXA-VALOR-DE    PIC 9(08)V99.
+           05 TAXA-VALOR-ATE   PIC 9(08)V99.
+           05 TAXA-PERCENTUAL  PIC 9(01)V9(04).
+
+       FD  ARQUIVO-RELATORIO.
+       01  LINHA-RELATORIO     PIC X(80).
+
+       FD  ARQUIVO-CONTROLE.
+       01  REGISTRO-CONTROLE.
+           05 CTL-ID-TRANS     PIC 9(06).
+
+       FD  ARQUIVO-CAMBIO.
+       01  REGISTRO-CAMBIO.
+           05 CAMBIO-MOEDA      PIC X(03).
+           05 CAMBIO-COTACAO    PIC 9(04)V9(04).
+
+       FD  ARQUIVO-CHECKPOINT.
+       01  REGISTRO-CHECKPOINT.
+           05 CKPT-REGISTROS-LIDOS PIC 9(07).
+           05 CKPT-ULTIMO-ID-TRANS PIC 9(06).
+           05 CKPT-CONTADOR        PIC 9(05).
+           05 CKPT-CONTADOR-REJ    PIC 9(05).
+           05 CKPT-TOTAL-TAXAS     PIC 9(08)V99.
+           05 CKPT-PAGINA          PIC 9(04).
+           05 CKPT-LINHAS-PAGINA   PIC 9(02).
+
+       FD  ARQUIVO-CHECKPOINT-TMP.
+       01  REGISTRO-CHECKPOINT-TMP.
+           05 CKPT-TMP-REGISTROS-LIDOS PIC 9(07).
+           05 CKPT-TMP-ULTIMO-ID-TRANS PIC 9(06).
+           05 CKPT-TMP-CONTADOR        PIC 9(05).
+           05 CKPT-TMP-CONTADOR-REJ    PIC 9(05).
+           05 CKPT-TMP-TOTAL-TAXAS     PIC 9(08)V99.
+           05 CKPT-TMP-PAGINA          PIC 9(04).
+           05 CKPT-TMP-LINHAS-PAGINA   PIC 9(02).
+
        WORKING-STORAGE SECTION.
        01  WS-EOF              PIC X VALUE 'N'.
+       01  WS-ERRO-FATAL       PIC X(01) VALUE 'N'.
+           88 ERRO-FATAL       VALUE 'S'.
        01  WS-TOTAL-TAXAS      PIC 9(08)V99 VALUE 0.
-       01  WS-TAXA-FIXA        PIC 9(01)V99 VALUE 0.50.
+       01  WS-TAXA-CALCULADA   PIC 9(08)V99 VALUE 0.
        01  WS-CONTADOR         PIC 9(05) VALUE 0.
+       01  WS-CONTADOR-REJ     PIC 9(05) VALUE 0.
+
+       01  WS-CONVERSAO-OK     PIC X(01) VALUE 'S'.
+           88 CONVERSAO-VALIDA VALUE 'S'.
+       01  WS-TAXA-OK          PIC X(01) VALUE 'S'.
+           88 TAXA-VALIDA      VALUE 'S'.
+
+       01  WS-TAB-TAXAS.
+           05 WS-QTD-TAXAS     PIC 9(03) VALUE 0.
+           05 WS-TAXA-OCORR OCCURS 20 TIMES.
+              10 WS-TAB-VALOR-DE   PIC 9(08)V99.
+              10 WS-TAB-VALOR-ATE  PIC 9(08)V99.
+              10 WS-TAB-PERCENT    PIC 9(01)V9(04).
+       01  WS-IDX-TAXA          PIC 9(03).
+       01  WS-FAIXA-ENCONTRADA  PIC X(01) VALUE 'N'.
+           88 FAIXA-VALIDA      VALUE 'S'.
+
+       01  WS-TAB-CONTAS.
+           05 WS-QTD-CONTAS    PIC 9(05) VALUE 0.
+           05 WS-CONTA-OCORR OCCURS 1000 TIMES.
+              10 WS-TAB-ID-CONTA    PIC 9(06).
+              10 WS-TAB-STATUS      PIC X(01).
+              10 WS-TAB-SALDO       PIC S9(09)V99
+                 SIGN IS TRAILING SEPARATE CHARACTER.
+              10 WS-TAB-LIMITE      PIC 9(09)V99.
+
+       01  WS-CONTA-ENCONTRADA PIC X(01) VALUE 'N'.
+           88 CONTA-VALIDA     VALUE 'S'.
+       01  WS-CONTA-PROCURAR    PIC 9(06).
+       01  WS-IDX               PIC 9(05).
+       01  WS-IDX-ORIGEM        PIC 9(05).
+       01  WS-IDX-DESTINO       PIC 9(05).
+
+       01  WS-SALDO-PROJETADO   PIC S9(10)V99
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01  WS-SALDO-RESULTANTE  PIC S9(09)V99
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01  WS-SALDO-DEST-RESULT PIC S9(09)V99
+           SIGN IS TRAILING SEPARATE CHARACTER.
+       01  WS-LIMITE-NEGATIVO   PIC S9(10)V99
+           SIGN IS TRAILING SEPARATE CHARACTER.
+
+       01  WS-CAMPOS-VALIDOS    PIC X(01) VALUE 'S'.
+           88 CAMPOS-VALIDOS    VALUE 'S'.
+
+       01  WS-TAB-CAMBIO.
+           05 WS-QTD-CAMBIO    PIC 9(02) VALUE 0.
+           05 WS-CAMBIO-OCORR OCCURS 10 TIMES.
+              10 WS-TAB-CAMBIO-MOEDA    PIC X(03).
+              10 WS-TAB-CAMBIO-COTACAO  PIC 9(04)V9(04).
+       01  WS-IDX-CAMBIO         PIC 9(02).
+       01  WS-COTACAO-ENCONTRADA PIC X(01) VALUE 'N'.
+           88 COTACAO-VALIDA     VALUE 'S'.
+       01  WS-COTACAO-ATUAL      PIC 9(04)V9(04).
+       01  WS-VALOR-BRL          PIC 9(10)V99.
+
+       01  WS-TAB-CONTROLE.
+           05 WS-QTD-CONTROLE  PIC 9(06) VALUE 0.
+           05 WS-CTL-OCORR OCCURS 5000 TIMES.
+              10 WS-TAB-ID-TRANS  PIC 9(06).
+       01  WS-IDX-CTL           PIC 9(06).
+       01  WS-JA-PROCESSADO     PIC X(01) VALUE 'N'.
+           88 TRANS-DUPLICADA   VALUE 'S'.
+
+       01  WS-REGISTROS-LIDOS      PIC 9(07) VALUE 0.
+       01  WS-REGISTROS-PULAR      PIC 9(07) VALUE 0.
+       01  WS-REGISTROS-DESDE-CKPT PIC 9(03) VALUE 0.
+       01  WS-INTERVALO-CHECKPOINT PIC 9(03) VALUE 1.
+
+       *> checkpoint.dat e contas.dat nunca sao regravados direto no
+       *> nome final: cada gravacao vai primeiro para o .tmp abaixo e
+       *> so entao troca de lugar com o arquivo live via rename atomico
+       *> do SO (CBL_RENAME_FILE), para que um abend no meio da
+       *> gravacao nunca deixe o arquivo live truncado
+       01  WS-CKPT-NOME-TMP     PIC X(20) VALUE 'checkpoint.tmp'.
+       01  WS-CKPT-NOME-FIM     PIC X(20) VALUE 'checkpoint.dat'.
+       01  WS-CONTAS-NOME-TMP   PIC X(20) VALUE 'contas.tmp'.
+       01  WS-CONTAS-NOME-FIM   PIC X(20) VALUE 'contas.dat'.
+       01  WS-RENAME-RC         PIC 9(9) COMP-5 VALUE 0.
+
+       01  WS-PAGINA            PIC 9(04) VALUE 0.
+       01  WS-LINHAS-PAGINA     PIC 9(02) VALUE 0.
+       01  WS-MAX-LINHAS-PAGINA PIC 9(02) VALUE 40.
+
+       01  WS-CAB-1.
+           05 FILLER            PIC X(20) VALUE SPACES.
+           05 FILLER            PIC X(46)
+              VALUE 'TECHBANK - RELATORIO DE PROCESSAMENTO DE LOTE'.
+           05 FILLER            PIC X(7) VALUE ' PAG: '.
+           05 CAB-PAGINA         PIC ZZZ9.
+
+       01  WS-CAB-2.
+           05 FILLER            PIC X(08) VALUE 'ID-TRANS'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(04) VALUE 'TIPO'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(06) VALUE 'ORIGEM'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(07) VALUE 'DESTINO'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(05) VALUE 'MOEDA'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(11) VALUE 'VALOR ORIG.'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(13) VALUE 'VALOR (R$)'.
+           05 FILLER            PIC X(01) VALUE SPACES.
+           05 FILLER            PIC X(09) VALUE 'TAXA (R$)'.
+
+       01  WS-LINHA-DET.
+           05 DET-ID-TRANS       PIC 9(06).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 DET-TIPO           PIC X(01).
+           05 FILLER             PIC X(04) VALUE SPACES.
+           05 DET-CONTA          PIC 9(06).
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 DET-DESTINO        PIC Z(05)9.
+           05 FILLER             PIC X(02) VALUE SPACES.
+           05 DET-MOEDA          PIC X(03).
+           05 FILLER             PIC X(03) VALUE SPACES.
+           05 DET-VALOR          PIC Z(07)9.99.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 DET-VALOR-BRL      PIC Z(09)9.99.
+           05 FILLER             PIC X(01) VALUE SPACES.
+           05 DET-TAXA           PIC Z(05)9.99.
+
+       01  WS-LINHA-TOTAL-1.
+           05 FILLER      PIC X(35)
+              VALUE 'TOTAL DE TRANSACOES PROCESSADAS...:'.
+           05 TOT-CONTADOR PIC ZZZZ9.
+
+       01  WS-LINHA-TOTAL-2.
+           05 FILLER      PIC X(35)
+              VALUE 'TOTAL DE TRANSACOES REJEITADAS....:'.
+           05 TOT-REJ      PIC ZZZZ9.
+
+       01  WS-LINHA-TOTAL-3.
+           05 FILLER      PIC X(35)
+              VALUE 'TOTAL DE TAXAS APURADAS (R$)......:'.
+           05 TOT-TAXAS    PIC Z(07)9.99.
 
        PROCEDURE DIVISION.
-           MAIN-PROCEDURE.
-           *> Abrimos um para ler e o outro para gravar
-           OPEN INPUT ARQUIVO-TRANS
-           OPEN OUTPUT ARQUIVO-RETORNO
-           
+       MAIN-PROCEDURE.
+           *> LER-CHECKPOINT precisa rodar antes de ABRIR-ARQUIVOS: e
+           *> ele quem decide, via WS-REGISTROS-PULAR, se processados/
+           *> rejeitados/relatorio devem ser abertos para gravacao nova
+           *> (lote normal) ou estendidos (retomada apos checkpoint)
+           PERFORM LER-CHECKPOINT
+           PERFORM ABRIR-ARQUIVOS
+           PERFORM CARREGAR-CONTAS
+           PERFORM CARREGAR-TAXAS
+           PERFORM CARREGAR-CAMBIO
+           PERFORM CARREGAR-CONTROLE
+           IF ERRO-FATAL
+               MOVE 16 TO RETURN-CODE
+               PERFORM FECHAR-ARQUIVOS
+               DISPLAY "--- PROCESSAMENTO ABORTADO ---"
+               STOP RUN
+           END-IF
+           *> Numa retomada, o cabecalho de pagina 1 ja foi escrito na
+           *> execucao anterior - ESCREVER-DETALHE cuida sozinho de
+           *> repetir o cabecalho quando a pagina corrente encher
+           IF WS-REGISTROS-PULAR = 0
+               PERFORM ESCREVER-CABECALHO
+           END-IF
+
            DISPLAY "--- INICIANDO PROCESSAMENTO COBOL ---"
-           
+
+           IF WS-REGISTROS-PULAR > 0
+               DISPLAY "RETOMANDO APOS CHECKPOINT - REGISTROS A "
+                  "PULAR: " WS-REGISTROS-PULAR
+               PERFORM PULAR-REGISTROS-PROCESSADOS
+           END-IF
+
            PERFORM UNTIL WS-EOF = 'Y'
                READ ARQUIVO-TRANS
-                   AT END 
+                   AT END
                        MOVE 'Y' TO WS-EOF
                    NOT AT END
-                       ADD 1 TO WS-CONTADOR
-                       ADD WS-TAXA-FIXA TO WS-TOTAL-TAXAS
-                       DISPLAY "PROC. ID: " ID-TRANS " CONTA: " ID-CONTA
-                       
-                       *> Movemos o ID lido para o registro de retorno e gravamos
-                       MOVE ID-TRANS TO ID-RETORNO
-                       WRITE REG-RETORNO
+                       ADD 1 TO WS-REGISTROS-LIDOS
+                       PERFORM PROCESSAR-REGISTRO
+                       PERFORM VERIFICAR-CHECKPOINT
                END-READ
            END-PERFORM
 
-           CLOSE ARQUIVO-TRANS
-           CLOSE ARQUIVO-RETORNO
-           
+           PERFORM ESCREVER-RODAPE
+           PERFORM LIMPAR-CHECKPOINT
+           PERFORM FECHAR-ARQUIVOS
+
            DISPLAY "-------------------------------------"
            DISPLAY "TRANSACAO PROCESSADAS: " WS-CONTADOR
+           DISPLAY "TRANSACAO REJEITADAS:  " WS-CONTADOR-REJ
            DISPLAY "TOTAL DE TAXAS (R$):   " WS-TOTAL-TAXAS
            DISPLAY "--- FIM DO PROCESSAMENTO ---"
            STOP RUN.
-         END PROGRAM PROCESSAR-LOTE.
+
+       ABRIR-ARQUIVOS.
+           *> Abrimos o mestre de contas so para leitura, o de
+           *> transacoes para leitura e os arquivos de saida para
+           *> gravacao. Numa retomada apos checkpoint (WS-REGISTROS-
+           *> PULAR > 0) processados/rejeitados/relatorio sao abertos
+           *> em EXTEND, senao as linhas gravadas antes do abend seriam
+           *> truncadas por um OPEN OUTPUT e perdidas para sempre, mesmo
+           *> com os saldos e o controle de transacoes preservados
+           OPEN INPUT ARQUIVO-TRANS
+           OPEN INPUT ARQUIVO-CONTAS
+           OPEN INPUT ARQUIVO-TAXAS
+           OPEN INPUT ARQUIVO-CAMBIO
+           OPEN INPUT ARQUIVO-CONTROLE
+           IF WS-REGISTROS-PULAR > 0
+               OPEN EXTEND ARQUIVO-RETORNO
+               OPEN EXTEND ARQUIVO-REJEITOS
+               OPEN EXTEND ARQUIVO-RELATORIO
+           ELSE
+               OPEN OUTPUT ARQUIVO-RETORNO
+               OPEN OUTPUT ARQUIVO-REJEITOS
+               OPEN OUTPUT ARQUIVO-RELATORIO
+           END-IF.
+
+       FECHAR-ARQUIVOS.
+           CLOSE ARQUIVO-TRANS
+           CLOSE ARQUIVO-RETORNO
+           CLOSE ARQUIVO-REJEITOS
+           CLOSE ARQUIVO-RELATORIO
+           CLOSE ARQUIVO-CONTROLE.
+
+       CARREGAR-CONTAS.
+           *> Le o mestre de contas inteiro para a tabela em memoria,
+           *> usada depois para validar cada ID-CONTA das transacoes.
+           *> Contas.dat cresce organicamente com o negocio, entao o
+           *> numero de linhas e checado contra a capacidade de
+           *> WS-TAB-CONTAS (1000 ocorrencias) do mesmo jeito que
+           *> CARREGAR-CONTROLE ja faz para controle-transacoes.dat -
+           *> sem isso, a linha 1001 em diante indexaria a tabela em
+           *> memoria fora dos limites declarados
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y' OR ERRO-FATAL
+               READ ARQUIVO-CONTAS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-CONTAS >= 1000
+                           DISPLAY "ERRO FATAL: CONTAS.DAT EXCEDE A "
+                              "CAPACIDADE DA TABELA EM MEMORIA (1000)"
+                           MOVE 'S' TO WS-ERRO-FATAL
+                       ELSE
+                           ADD 1 TO WS-QTD-CONTAS
+                           MOVE CONTA-ID-CONTA
+                                TO WS-TAB-ID-CONTA (WS-QTD-CONTAS)
+                           MOVE CONTA-STATUS
+                                TO WS-TAB-STATUS (WS-QTD-CONTAS)
+                           MOVE CONTA-SALDO
+                                TO WS-TAB-SALDO (WS-QTD-CONTAS)
+                           MOVE CONTA-LIMITE
+                                TO WS-TAB-LIMITE (WS-QTD-CONTAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE ARQUIVO-CONTAS.
+
+       GRAVAR-CONTAS-ATUALIZADAS.
+           *> Regrava contas.dat inteiro a partir da tabela em memoria,
+           *> refletindo os debitos/creditos ja aplicados; chamada nos
+           *> mesmos pontos em que o checkpoint e gravado/zerado, para
+           *> que um reinicio releia os saldos ja atualizados em vez
+           *> de reaplicar movimentos ja postados antes do abend.
+           *> A regravacao vai inteira para contas.tmp primeiro e so
+           *> depois troca de lugar com contas.dat via rename atomico:
+           *> um OPEN OUTPUT direto em contas.dat truncaria o mestre
+           *> antes da primeira WRITE, e um abend nesse intervalo
+           *> destruiria o ultimo estado bom sem deixar nada para um
+           *> reinicio ler
+           OPEN OUTPUT ARQUIVO-CONTAS-TMP
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                   UNTIL WS-IDX > WS-QTD-CONTAS
+               MOVE WS-TAB-ID-CONTA (WS-IDX) TO CONTA-TMP-ID-CONTA
+               MOVE WS-TAB-STATUS (WS-IDX)   TO CONTA-TMP-STATUS
+               MOVE WS-TAB-SALDO (WS-IDX)    TO CONTA-TMP-SALDO
+               MOVE WS-TAB-LIMITE (WS-IDX)   TO CONTA-TMP-LIMITE
+               WRITE REGISTRO-CONTA-TMP
+           END-PERFORM
+           CLOSE ARQUIVO-CONTAS-TMP
+           CALL "CBL_RENAME_FILE" USING WS-CONTAS-NOME-TMP
+                WS-CONTAS-NOME-FIM
+               RETURNING WS-RENAME-RC
+           END-CALL
+           IF WS-RENAME-RC NOT = 0
+               DISPLAY "ERRO FATAL: FALHA AO ATUALIZAR CONTAS.DAT "
+                  "(RENAME RC=" WS-RENAME-RC ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF.
+
+       CARREGAR-TAXAS.
+           *> Le a tabela de taxas (tabela-taxas.dat) para a memoria;
+           *> cada linha e uma faixa de valor com seu percentual.
+           *> Mesma checagem de capacidade de CARREGAR-CONTROLE, contra
+           *> as 20 ocorrencias de WS-TAB-TAXAS
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y' OR ERRO-FATAL
+               READ ARQUIVO-TAXAS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-TAXAS >= 20
+                           DISPLAY "ERRO FATAL: TABELA-TAXAS.DAT "
+                              "EXCEDE A CAPACIDADE DA TABELA EM "
+                              "MEMORIA (20)"
+                           MOVE 'S' TO WS-ERRO-FATAL
+                       ELSE
+                           ADD 1 TO WS-QTD-TAXAS
+                           MOVE TAXA-VALOR-DE
+                                TO WS-TAB-VALOR-DE (WS-QTD-TAXAS)
+                           MOVE TAXA-VALOR-ATE
+                                TO WS-TAB-VALOR-ATE (WS-QTD-TAXAS)
+                           MOVE TAXA-PERCENTUAL
+                                TO WS-TAB-PERCENT (WS-QTD-TAXAS)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE ARQUIVO-TAXAS.
+
+       CARREGAR-CAMBIO.
+           *> Le a tabela de cambio (cambio.dat) para a memoria; cada
+           *> linha traz a cotacao do dia de uma moeda para reais, com
+           *> BRL cadastrada com cotacao 1.0000 para nao exigir
+           *> tratamento especial na hora de converter VALOR-TRANS para
+           *> reais. Mesma checagem de capacidade de CARREGAR-CONTROLE,
+           *> contra as 10 ocorrencias de WS-TAB-CAMBIO
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y' OR ERRO-FATAL
+               READ ARQUIVO-CAMBIO
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-CAMBIO >= 10
+                           DISPLAY "ERRO FATAL: CAMBIO.DAT EXCEDE A "
+                              "CAPACIDADE DA TABELA EM MEMORIA (10)"
+                           MOVE 'S' TO WS-ERRO-FATAL
+                       ELSE
+                           ADD 1 TO WS-QTD-CAMBIO
+                           MOVE CAMBIO-MOEDA
+                                TO WS-TAB-CAMBIO-MOEDA (WS-QTD-CAMBIO)
+                           MOVE CAMBIO-COTACAO
+                                TO WS-TAB-CAMBIO-COTACAO (WS-QTD-CAMBIO)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE ARQUIVO-CAMBIO.
+
+       CARREGAR-CONTROLE.
+           *> Le o controle de transacoes ja postadas em execucoes
+           *> anteriores para a memoria e reabre o arquivo em modo
+           *> EXTEND para acrescentar as novas transacoes aceitas.
+           *> O historico acumulado nao pode ultrapassar a capacidade
+           *> de WS-TAB-CONTROLE (5000 ocorrencias); se isso acontecer
+           *> o lote e abortado em vez de estourar a tabela em memoria
+           MOVE 'N' TO WS-EOF
+           PERFORM UNTIL WS-EOF = 'Y' OR ERRO-FATAL
+               READ ARQUIVO-CONTROLE
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       IF WS-QTD-CONTROLE >= 5000
+                           DISPLAY "ERRO FATAL: CONTROLE-TRANSACOES."
+                              "DAT EXCEDE A CAPACIDADE DA TABELA "
+                              "EM MEMORIA (5000)"
+                           MOVE 'S' TO WS-ERRO-FATAL
+                       ELSE
+                           ADD 1 TO WS-QTD-CONTROLE
+                           MOVE CTL-ID-TRANS
+                                TO WS-TAB-ID-TRANS (WS-QTD-CONTROLE)
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 'N' TO WS-EOF
+           CLOSE ARQUIVO-CONTROLE
+           OPEN EXTEND ARQUIVO-CONTROLE.
+
+       LER-CHECKPOINT.
+           *> Se um checkpoint de execucao anterior existir, guarda
+           *> quantos registros de movimentacoes.dat ja foram lidos
+           *> para que PULAR-REGISTROS-PROCESSADOS retome dali
+           MOVE 0 TO WS-REGISTROS-PULAR
+           OPEN INPUT ARQUIVO-CHECKPOINT
+           READ ARQUIVO-CHECKPOINT
+               AT END
+                   MOVE 0 TO WS-REGISTROS-PULAR
+               NOT AT END
+                   MOVE CKPT-REGISTROS-LIDOS TO WS-REGISTROS-PULAR
+                   MOVE CKPT-CONTADOR        TO WS-CONTADOR
+                   MOVE CKPT-CONTADOR-REJ    TO WS-CONTADOR-REJ
+                   MOVE CKPT-TOTAL-TAXAS     TO WS-TOTAL-TAXAS
+                   MOVE CKPT-PAGINA          TO WS-PAGINA
+                   MOVE CKPT-LINHAS-PAGINA   TO WS-LINHAS-PAGINA
+           END-READ
+           CLOSE ARQUIVO-CHECKPOINT.
+
+       PULAR-REGISTROS-PROCESSADOS.
+           *> Le e descarta os registros ja contabilizados no ultimo
+           *> checkpoint, sem repassa-los por PROCESSAR-REGISTRO
+           PERFORM UNTIL WS-REGISTROS-LIDOS >= WS-REGISTROS-PULAR
+                      OR WS-EOF = 'Y'
+               READ ARQUIVO-TRANS
+                   AT END
+                       MOVE 'Y' TO WS-EOF
+                   NOT AT END
+                       ADD 1 TO WS-REGISTROS-LIDOS
+               END-READ
+           END-PERFORM.
+
+       VERIFICAR-CHECKPOINT.
+           *> A cada WS-INTERVALO-CHECKPOINT registros lidos, grava a
+           *> posicao atual em checkpoint.dat para permitir reinicio
+           ADD 1 TO WS-REGISTROS-DESDE-CKPT
+           IF WS-REGISTROS-DESDE-CKPT >= WS-INTERVALO-CHECKPOINT
+               PERFORM GRAVAR-CHECKPOINT
+               MOVE 0 TO WS-REGISTROS-DESDE-CKPT
+           END-IF.
+
+       SINCRONIZAR-ARQUIVOS-SAIDA.
+           *> processados.dat, rejeitados.dat, relatorio.dat e
+           *> controle-transacoes.dat ficam abertos o lote inteiro; sem
+           *> fechar e reabrir, as WRITEs feitas nesses quatro arquivos
+           *> ficam so no buffer do runtime, nao duraveis em disco ate
+           *> FECHAR-ARQUIVOS no fim do job. Fechando e reabrindo em
+           *> EXTEND na mesma cadencia de GRAVAR-CHECKPOINT, a
+           *> durabilidade desses quatro acompanha a do checkpoint - em
+           *> particular controle-transacoes.dat, do qual a deteccao de
+           *> duplicidade depende, nunca fica "atrasado" em relacao ao
+           *> que checkpoint.dat afirma ja ter lido
+           CLOSE ARQUIVO-RETORNO
+           CLOSE ARQUIVO-REJEITOS
+           CLOSE ARQUIVO-RELATORIO
+           CLOSE ARQUIVO-CONTROLE
+           OPEN EXTEND ARQUIVO-RETORNO
+           OPEN EXTEND ARQUIVO-REJEITOS
+           OPEN EXTEND ARQUIVO-RELATORIO
+           OPEN EXTEND ARQUIVO-CONTROLE.
+
+       GRAVAR-CHECKPOINT.
+           *> Antes de mais nada, garante que o rastro de auditoria
+           *> (processados/rejeitados/relatorio/controle) ja esta em
+           *> disco: checkpoint.dat so pode afirmar "ja lemos ate aqui"
+           *> depois que os outros quatro arquivos confirmarem esse
+           *> mesmo progresso, senao um reinicio confiaria no checkpoint
+           *> para pular registros que controle-transacoes.dat, por
+           *> exemplo, nunca chegou a gravar de fato
+           PERFORM SINCRONIZAR-ARQUIVOS-SAIDA
+           *> Junto com a posicao de leitura, regrava o mestre de
+           *> contas para que os saldos ja aplicados sobrevivam a um
+           *> abend logo apos este ponto. O checkpoint tambem vai
+           *> primeiro para checkpoint.tmp e so depois troca de lugar
+           *> com o arquivo live via rename atomico, pelo mesmo motivo
+           *> de GRAVAR-CONTAS-ATUALIZADAS: um OPEN OUTPUT direto no
+           *> arquivo live truncaria o ultimo checkpoint bom antes de
+           *> gravar o novo
+           MOVE WS-REGISTROS-LIDOS TO CKPT-TMP-REGISTROS-LIDOS
+           MOVE ID-TRANS           TO CKPT-TMP-ULTIMO-ID-TRANS
+           MOVE WS-CONTADOR        TO CKPT-TMP-CONTADOR
+           MOVE WS-CONTADOR-REJ    TO CKPT-TMP-CONTADOR-REJ
+           MOVE WS-TOTAL-TAXAS     TO CKPT-TMP-TOTAL-TAXAS
+           MOVE WS-PAGINA          TO CKPT-TMP-PAGINA
+           MOVE WS-LINHAS-PAGINA   TO CKPT-TMP-LINHAS-PAGINA
+           OPEN OUTPUT ARQUIVO-CHECKPOINT-TMP
+           WRITE REGISTRO-CHECKPOINT-TMP
+           CLOSE ARQUIVO-CHECKPOINT-TMP
+           CALL "CBL_RENAME_FILE" USING WS-CKPT-NOME-TMP
+               WS-CKPT-NOME-FIM
+               RETURNING WS-RENAME-RC
+           END-CALL
+           IF WS-RENAME-RC NOT = 0
+               DISPLAY "ERRO FATAL: FALHA AO GRAVAR CHECKPOINT.DAT "
+                  "(RENAME RC=" WS-RENAME-RC ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM GRAVAR-CONTAS-ATUALIZADAS.
+
+       LIMPAR-CHECKPOINT.
+           *> Lote concluido com sucesso ate o fim do arquivo: o
+           *> checkpoint e zerado (via o mesmo caminho tmp+rename das
+           *> demais gravacoes, para nao truncar o ultimo checkpoint
+           *> bom em vao se o job abortar bem no fim) para nao afetar a
+           *> proxima execucao, e o mestre de contas recebe a gravacao
+           *> final dos saldos
+           OPEN OUTPUT ARQUIVO-CHECKPOINT-TMP
+           CLOSE ARQUIVO-CHECKPOINT-TMP
+           CALL "CBL_RENAME_FILE" USING WS-CKPT-NOME-TMP
+               WS-CKPT-NOME-FIM
+               RETURNING WS-RENAME-RC
+           END-CALL
+           IF WS-RENAME-RC NOT = 0
+               DISPLAY "ERRO FATAL: FALHA AO ZERAR CHECKPOINT.DAT "
+                  "(RENAME RC=" WS-RENAME-RC ")"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+           END-IF
+           PERFORM GRAVAR-CONTAS-ATUALIZADAS.
+
+       PROCESSAR-REGISTRO.
+           ADD 1 TO WS-CONTADOR
+           PERFORM VALIDAR-CAMPOS-BASICOS
+           IF NOT CAMPOS-VALIDOS
+               PERFORM REJEITAR-REGISTRO
+           ELSE
+               PERFORM VERIFICAR-DUPLICIDADE
+               IF TRANS-DUPLICADA
+                   MOVE "TRANSACAO DUPLICADA - ID-TRANS JA POSTADO"
+                        TO REJ-MOTIVO
+                   PERFORM REJEITAR-REGISTRO
+               ELSE
+                   IF WS-QTD-CONTROLE >= 5000
+                       MOVE "LIMITE DE CONTROLE ATINGIDO" TO REJ-MOTIVO
+                       PERFORM REJEITAR-REGISTRO
+                   ELSE
+                       MOVE ID-CONTA TO WS-CONTA-PROCURAR
+                       PERFORM LOCALIZAR-CONTA
+                       IF NOT CONTA-VALIDA
+                           MOVE "CONTA INEXISTENTE OU INATIVA"
+                                TO REJ-MOTIVO
+                           PERFORM REJEITAR-REGISTRO
+                       ELSE
+                           MOVE WS-IDX TO WS-IDX-ORIGEM
+                           PERFORM LOCALIZAR-COTACAO
+                           IF NOT COTACAO-VALIDA
+                               MOVE "MOEDA SEM COTACAO CADASTRADA"
+                                    TO REJ-MOTIVO
+                               PERFORM REJEITAR-REGISTRO
+                           ELSE
+                               PERFORM CONVERTER-VALOR
+                               IF CONVERSAO-VALIDA
+                                   PERFORM CALCULAR-TAXA
+                               END-IF
+                               IF NOT CONVERSAO-VALIDA
+                                  OR NOT TAXA-VALIDA
+                                   EVALUATE TRUE
+                                       WHEN NOT CONVERSAO-VALIDA
+                                           MOVE
+                                 "VALOR CONVERTIDO EXCEDE CAPACIDADE"
+                                               TO REJ-MOTIVO
+                                       WHEN OTHER
+                                           MOVE
+                                 "TAXA CALCULADA EXCEDE CAPACIDADE"
+                                               TO REJ-MOTIVO
+                                   END-EVALUATE
+                                   PERFORM REJEITAR-REGISTRO
+                               ELSE
+                                   EVALUATE TRUE
+                                       WHEN TRANS-DEPOSITO
+                                           PERFORM
+                                      PROCESSAR-DEPOSITO
+                                       WHEN TRANS-SAQUE
+                                           PERFORM PROCESSAR-SAQUE
+                                       WHEN TRANS-TRANSFERENCIA
+                                           PERFORM
+                                      PROCESSAR-TRANSFERENCIA
+                                   END-EVALUATE
+                               END-IF
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       VALIDAR-CAMPOS-BASICOS.
+           *> Barreira de qualidade antes de qualquer outra checagem:
+           *> tipo, conta e valor precisam ser numericos e coerentes,
+           *> senao o registro nem chega perto de contas.dat/taxas
+           MOVE 'S' TO WS-CAMPOS-VALIDOS
+           IF NOT TRANS-TIPO-VALIDO
+               MOVE 'N' TO WS-CAMPOS-VALIDOS
+               MOVE "TIPO DE TRANSACAO INVALIDO" TO REJ-MOTIVO
+           ELSE
+               IF ID-CONTA NOT NUMERIC OR ID-CONTA = ZEROS
+                   MOVE 'N' TO WS-CAMPOS-VALIDOS
+                   MOVE "ID-CONTA EM BRANCO OU INVALIDO" TO REJ-MOTIVO
+               ELSE
+                   IF VALOR-TRANS NOT NUMERIC OR VALOR-TRANS = ZEROS
+                       MOVE 'N' TO WS-CAMPOS-VALIDOS
+                       MOVE "VALOR-TRANS ZERADO, NEGATIVO OU INVALIDO"
+                            TO REJ-MOTIVO
+                   ELSE
+                       IF TRANS-TRANSFERENCIA
+                          AND (ID-CONTA-DESTINO NOT NUMERIC
+                           OR ID-CONTA-DESTINO = ZEROS
+                           OR ID-CONTA-DESTINO = ID-CONTA)
+                           MOVE 'N' TO WS-CAMPOS-VALIDOS
+                           MOVE "CONTA DESTINO EM BRANCO OU INVALIDA"
+                                TO REJ-MOTIVO
+                       ELSE
+                           IF NOT MOEDA-VALIDA
+                               MOVE 'N' TO WS-CAMPOS-VALIDOS
+                               MOVE "MOEDA DA TRANSACAO INVALIDA"
+                                    TO REJ-MOTIVO
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       PROCESSAR-DEPOSITO.
+           *> Deposito so credita a conta de origem; nao ha checagem
+           *> de limite porque um credito nunca agrava o saldo devedor.
+           *> O credito e sempre lancado em reais (WS-VALOR-BRL), ja
+           *> convertido pela cotacao do dia quando MOEDA-TRANS <> BRL
+           MOVE 0 TO WS-SALDO-DEST-RESULT
+           ADD WS-VALOR-BRL TO WS-TAB-SALDO (WS-IDX-ORIGEM)
+           MOVE WS-TAB-SALDO (WS-IDX-ORIGEM) TO WS-SALDO-RESULTANTE
+           DISPLAY "DEPOSITO  ID: " ID-TRANS " CONTA: " ID-CONTA
+           PERFORM GRAVAR-TRANSACAO-OK.
+
+       PROCESSAR-SAQUE.
+           *> Um saque so e aceito se o saldo apos o debito nao
+           *> ultrapassar o limite de cheque especial cadastrado; o
+           *> debito e sempre calculado em reais (WS-VALOR-BRL)
+           MOVE 0 TO WS-SALDO-DEST-RESULT
+           COMPUTE WS-SALDO-PROJETADO =
+               WS-TAB-SALDO (WS-IDX-ORIGEM) - WS-VALOR-BRL
+           COMPUTE WS-LIMITE-NEGATIVO =
+               0 - WS-TAB-LIMITE (WS-IDX-ORIGEM)
+           IF WS-SALDO-PROJETADO < WS-LIMITE-NEGATIVO
+               MOVE "SALDO INSUFICIENTE - LIMITE EXCEDIDO"
+                    TO REJ-MOTIVO
+               PERFORM REJEITAR-REGISTRO
+           ELSE
+               MOVE WS-SALDO-PROJETADO TO WS-TAB-SALDO (WS-IDX-ORIGEM)
+               MOVE WS-SALDO-PROJETADO TO WS-SALDO-RESULTANTE
+               DISPLAY "SAQUE     ID: " ID-TRANS " CONTA: " ID-CONTA
+               PERFORM GRAVAR-TRANSACAO-OK
+           END-IF.
+
+       PROCESSAR-TRANSFERENCIA.
+           *> Uma transferencia so e aceita com uma conta de destino
+           *> valida e com saldo/limite suficientes na origem; a
+           *> movimentacao gera o par debito/credito entre ID-CONTA
+           *> (origem) e ID-CONTA-DESTINO
+           MOVE ID-CONTA-DESTINO TO WS-CONTA-PROCURAR
+           PERFORM LOCALIZAR-CONTA
+           IF NOT CONTA-VALIDA
+               MOVE "CONTA DESTINO INEXISTENTE OU INATIVA"
+                    TO REJ-MOTIVO
+               PERFORM REJEITAR-REGISTRO
+           ELSE
+               MOVE WS-IDX TO WS-IDX-DESTINO
+               COMPUTE WS-SALDO-PROJETADO =
+                   WS-TAB-SALDO (WS-IDX-ORIGEM) - WS-VALOR-BRL
+               COMPUTE WS-LIMITE-NEGATIVO =
+                   0 - WS-TAB-LIMITE (WS-IDX-ORIGEM)
+               IF WS-SALDO-PROJETADO < WS-LIMITE-NEGATIVO
+                   MOVE "SALDO INSUFICIENTE NA CONTA ORIGEM"
+                        TO REJ-MOTIVO
+                   PERFORM REJEITAR-REGISTRO
+               ELSE
+                   MOVE WS-SALDO-PROJETADO
+                        TO WS-TAB-SALDO (WS-IDX-ORIGEM)
+                   MOVE WS-SALDO-PROJETADO TO WS-SALDO-RESULTANTE
+                   ADD WS-VALOR-BRL TO WS-TAB-SALDO (WS-IDX-DESTINO)
+                   MOVE WS-TAB-SALDO (WS-IDX-DESTINO)
+                        TO WS-SALDO-DEST-RESULT
+                   DISPLAY "TRANSFER. ID: " ID-TRANS " CONTA: " ID-CONTA
+                      " PARA: " ID-CONTA-DESTINO
+                   PERFORM GRAVAR-TRANSACAO-OK
+               END-IF
+           END-IF.
+
+       GRAVAR-TRANSACAO-OK.
+           *> WS-TAXA-CALCULADA ja foi apurada em PROCESSAR-REGISTRO,
+           *> antes do saldo ser debitado/creditado - CALCULAR-TAXA
+           *> precisa rodar (e poder rejeitar por estouro) antes de
+           *> qualquer alteracao de saldo, nao depois
+           ADD WS-TAXA-CALCULADA TO WS-TOTAL-TAXAS
+           MOVE ID-TRANS            TO ID-RETORNO
+           MOVE WS-SALDO-RESULTANTE TO SALDO-RETORNO
+           MOVE WS-SALDO-DEST-RESULT TO SALDO-DEST-RETORNO
+           WRITE REG-RETORNO
+           PERFORM ESCREVER-DETALHE
+           PERFORM REGISTRAR-CONTROLE.
+
+       VERIFICAR-DUPLICIDADE.
+           *> Confere ID-TRANS contra a tabela de controle carregada
+           *> de controle-transacoes.dat (postagens de hoje e de
+           *> execucoes anteriores), pegando reenvios do mesmo lote
+           MOVE 'N' TO WS-JA-PROCESSADO
+           PERFORM VARYING WS-IDX-CTL FROM 1 BY 1
+                   UNTIL WS-IDX-CTL > WS-QTD-CONTROLE
+                      OR TRANS-DUPLICADA
+               IF WS-TAB-ID-TRANS (WS-IDX-CTL) = ID-TRANS
+                   MOVE 'S' TO WS-JA-PROCESSADO
+               END-IF
+           END-PERFORM.
+
+       REGISTRAR-CONTROLE.
+           *> Acrescenta o ID-TRANS recem-postado ao controle, tanto
+           *> na tabela em memoria quanto no arquivo em disco
+           ADD 1 TO WS-QTD-CONTROLE
+           MOVE ID-TRANS TO WS-TAB-ID-TRANS (WS-QTD-CONTROLE)
+           MOVE ID-TRANS TO CTL-ID-TRANS
+           WRITE REGISTRO-CONTROLE.
+
+       REJEITAR-REGISTRO.
+           SUBTRACT 1 FROM WS-CONTADOR
+           ADD 1 TO WS-CONTADOR-REJ
+           MOVE ID-TRANS         TO REJ-ID-TRANS
+           MOVE TIPO-TRANS       TO REJ-TIPO-TRANS
+           MOVE ID-CONTA         TO REJ-ID-CONTA
+           MOVE ID-CONTA-DESTINO TO REJ-ID-CONTA-DEST
+           MOVE MOEDA-TRANS      TO REJ-MOEDA-TRANS
+           MOVE VALOR-TRANS      TO REJ-VALOR-TRANS
+           WRITE REG-REJEITO.
+
+       LOCALIZAR-CONTA.
+           *> Procura WS-CONTA-PROCURAR na tabela carregada de
+           *> contas.dat e so aceita contas com status ativo (A);
+           *> o indice nao avanca no registro do acerto, para que
+           *> WS-IDX fique parado na posicao encontrada (necessario
+           *> agora que quem chama usa WS-IDX para atualizar o saldo)
+           MOVE 'N' TO WS-CONTA-ENCONTRADA
+           MOVE 1 TO WS-IDX
+           PERFORM UNTIL WS-IDX > WS-QTD-CONTAS
+                      OR CONTA-VALIDA
+               IF WS-TAB-ID-CONTA (WS-IDX) = WS-CONTA-PROCURAR
+                  AND WS-TAB-STATUS (WS-IDX) = 'A'
+                   MOVE 'S' TO WS-CONTA-ENCONTRADA
+               ELSE
+                   ADD 1 TO WS-IDX
+               END-IF
+           END-PERFORM.
+
+       LOCALIZAR-COTACAO.
+           *> Procura MOEDA-TRANS na tabela carregada de cambio.dat; o
+           *> indice tambem fica parado no acerto, pelo mesmo motivo
+           *> de LOCALIZAR-CONTA
+           MOVE 'N' TO WS-COTACAO-ENCONTRADA
+           MOVE 1 TO WS-IDX-CAMBIO
+           PERFORM UNTIL WS-IDX-CAMBIO > WS-QTD-CAMBIO
+                      OR COTACAO-VALIDA
+               IF WS-TAB-CAMBIO-MOEDA (WS-IDX-CAMBIO) = MOEDA-TRANS
+                   MOVE 'S' TO WS-COTACAO-ENCONTRADA
+                   MOVE WS-TAB-CAMBIO-COTACAO (WS-IDX-CAMBIO)
+                        TO WS-COTACAO-ATUAL
+               ELSE
+                   ADD 1 TO WS-IDX-CAMBIO
+               END-IF
+           END-PERFORM.
+
+       CONVERTER-VALOR.
+           *> Converte VALOR-TRANS (na moeda original da transacao)
+           *> para reais, usando a cotacao do dia localizada em
+           *> LOCALIZAR-COTACAO; e o valor em reais que alimenta o
+           *> calculo de taxa e a atualizacao de saldo. Um valor de
+           *> transacao alto combinado com uma cotacao alta pode
+           *> estourar WS-VALOR-BRL; ON SIZE ERROR sinaliza isso para
+           *> que PROCESSAR-REGISTRO rejeite o registro em vez de
+           *> seguir com um valor convertido truncado/incorreto
+           MOVE 'S' TO WS-CONVERSAO-OK
+           COMPUTE WS-VALOR-BRL ROUNDED =
+               VALOR-TRANS * WS-COTACAO-ATUAL
+               ON SIZE ERROR
+                   MOVE 'N' TO WS-CONVERSAO-OK
+           END-COMPUTE.
+
+       CALCULAR-TAXA.
+           *> Procura a faixa de valor aplicavel na tabela de taxas e
+           *> calcula a taxa como percentual de WS-VALOR-BRL (o valor
+           *> da transacao ja convertido para reais); faixas nao
+           *> cadastradas (ou com percentual zero) isentam a taxa.
+           *> ON SIZE ERROR cobre uma faixa cadastrada com percentual
+           *> alto sobre um WS-VALOR-BRL grande, que estouraria
+           *> WS-TAXA-CALCULADA - sem isso a taxa calculada silenciava
+           *> para zero em vez de ser rejeitada
+           MOVE 'S' TO WS-TAXA-OK
+           MOVE 'N' TO WS-FAIXA-ENCONTRADA
+           MOVE 0 TO WS-TAXA-CALCULADA
+           PERFORM VARYING WS-IDX-TAXA FROM 1 BY 1
+                   UNTIL WS-IDX-TAXA > WS-QTD-TAXAS
+                      OR FAIXA-VALIDA
+               IF WS-VALOR-BRL >= WS-TAB-VALOR-DE (WS-IDX-TAXA)
+                  AND WS-VALOR-BRL <= WS-TAB-VALOR-ATE (WS-IDX-TAXA)
+                   MOVE 'S' TO WS-FAIXA-ENCONTRADA
+                   COMPUTE WS-TAXA-CALCULADA ROUNDED =
+                       WS-VALOR-BRL * WS-TAB-PERCENT (WS-IDX-TAXA)
+                       ON SIZE ERROR
+                           MOVE 'N' TO WS-TAXA-OK
+                   END-COMPUTE
+               END-IF
+           END-PERFORM.
+
+       ESCREVER-CABECALHO.
+           *> Cabecalho de pagina do relatorio de controle; repetido
+           *> sempre que o numero de linhas maximo por pagina e
+           *> atingido durante a gravacao dos detalhes
+           ADD 1 TO WS-PAGINA
+           MOVE WS-PAGINA TO CAB-PAGINA
+           WRITE LINHA-RELATORIO FROM WS-CAB-1
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           WRITE LINHA-RELATORIO FROM WS-CAB-2
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE 0 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-DETALHE.
+           *> Uma linha de detalhe por REGISTRO-TRANS aceito, com o
+           *> tipo, as contas envolvidas, a moeda original, o valor na
+           *> moeda original, o valor ja convertido em reais (o que de
+           *> fato entra no saldo e na taxa) e a taxa aplicada. Mostrar
+           *> as duas colunas de valor evita misturar transacoes em
+           *> moedas diferentes numa unica coluna nao identificada
+           IF WS-LINHAS-PAGINA >= WS-MAX-LINHAS-PAGINA
+               PERFORM ESCREVER-CABECALHO
+           END-IF
+           MOVE ID-TRANS   TO DET-ID-TRANS
+           MOVE TIPO-TRANS TO DET-TIPO
+           MOVE ID-CONTA   TO DET-CONTA
+           IF TRANS-TRANSFERENCIA
+               MOVE ID-CONTA-DESTINO TO DET-DESTINO
+           ELSE
+               MOVE 0 TO DET-DESTINO
+           END-IF
+           MOVE MOEDA-TRANS       TO DET-MOEDA
+           MOVE VALOR-TRANS       TO DET-VALOR
+           MOVE WS-VALOR-BRL      TO DET-VALOR-BRL
+           MOVE WS-TAXA-CALCULADA TO DET-TAXA
+           WRITE LINHA-RELATORIO FROM WS-LINHA-DET
+           ADD 1 TO WS-LINHAS-PAGINA.
+
+       ESCREVER-RODAPE.
+           *> Totais de controle no final do relatorio, para conferir
+           *> contra processados.dat no fechamento do lote
+           MOVE SPACES TO LINHA-RELATORIO
+           WRITE LINHA-RELATORIO
+           MOVE WS-CONTADOR     TO TOT-CONTADOR
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL-1
+           MOVE WS-CONTADOR-REJ TO TOT-REJ
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL-2
+           MOVE WS-TOTAL-TAXAS  TO TOT-TAXAS
+           WRITE LINHA-RELATORIO FROM WS-LINHA-TOTAL-3.
+
+       END PROGRAM PROCESSAR-LOTE.
